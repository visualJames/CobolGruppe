@@ -4,97 +4,234 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         SELECT TDLIST ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT PRINT-FILE ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT TDLIST ASSIGN TO EXTERNAL TDLISTFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT SEQ-FILE ASSIGN TO EXTERNAL SEQFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SEQ-STATUS.
+         SELECT PRINT-FILE ASSIGN TO EXTERNAL PRINTFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PRINTFILE-STATUS.
+         SELECT AUDIT-FILE ASSIGN TO EXTERNAL AUDITFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
           FD TDLIST.
           01 TDLIST-FILE.
-             05 ITEM-ID PIC 9(5).
-             05 ITEM-CONTENT PIC X(35).
-             05 ITEM-DATE PIC X(21).
-             05 ITEM-STATUS PIC 9.
-             05 ITEM-COLOR PIC 9.
-             05 ITEM-TAG PIC 9.
-                88 NONE     VALUE 0.
-                88 WORK     VALUE 1.
-                88 HOME     VALUE 2.
+             COPY tdlistrec.
+          FD SEQ-FILE.
+          01 SEQ-FILE-REC.
+             05 SEQ-LAST-ID PIC 9(5).
+          FD PRINT-FILE.
+          01 PRINT-FILE-REC PIC X(86).
+          FD AUDIT-FILE.
+          01 AUDIT-FILE-REC PIC X(126).
        WORKING-STORAGE SECTION.
        01 TEMP-FIELDS.
         05 CURRENT-DATE.
           10  WS-CURRENT-YEAR         PIC 9(04).
           10  WS-CURRENT-MONTH        PIC 9(02).
           10  WS-CURRENT-DAY          PIC 9(02).
-        05  ITEM-TO-DELETE          PIC 999.
         05  NUMBER-OF-TODOS         PIC 999.
            88 LIST-IS-EMPTY VALUE ZERO.
         05  COUNTER                 PIC 999.
-        05  TODOLISTE.
-            07  TODO-ITEM PIC X(35) OCCURS 999.
+        05  SORT-J                  PIC 999.
+        05  WS-VALIDATED-CONTENT    PIC X(35).
         05 FONTCOLOR                   PIC X(6).
         05 STATUS-STRING               PIC X(6).
+        05 WS-SEQ-STATUS               PIC XX.
+        05 WS-TDLIST-STATUS            PIC XX.
+        05 WS-AUDIT-STATUS             PIC XX.
+        05 WS-PRINTFILE-STATUS         PIC XX.
+        05 WS-LIST-NAME                PIC X(30).
+       01 WS-TDLIST-PATH  PIC X(60).
+       01 WS-SEQ-PATH     PIC X(60).
+       01 WS-EXPORT-PATH  PIC X(60).
+       01 WS-AUDIT-PATH   PIC X(60).
+       01 WS-AUDIT-FOUND  PIC X(1) VALUE 'N'.
+          88 AUDIT-TARGET-FOUND VALUE 'Y'.
+       01 WS-AUDIT-LINE.
+          05 WS-AUDIT-TIMESTAMP PIC X(21).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-ACTION    PIC X(6).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-ITEM-ID   PIC 9(5).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-BEFORE    PIC X(45).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-AFTER     PIC X(45).
+       01 WS-SEQ-REC.
+          05 WS-LAST-ID PIC 9(5).
         01 WS-EOF PIC A(1).
         01 WS-TDLIST.
-           05 ITEM-ID PIC 9(5).
-           05 ITEM-CONTENT PIC X(35).
-           05 ITEM-DATE PIC X(21).
-           05 ITEM-STATUS PIC 9.
-              88 TODO     VALUE 0.
-              88 DOING    VALUE 1.
-              88 DONE     VALUE 2.
-              88 CANCELED VALUE 3.
-           05 ITEM-COLOR PIC 9.
-              88 BLACK    VALUE 0.
-              88 BLUE     VALUE 1.
-              88 RED      VALUE 2.
-              88 GREEN    VALUE 3.
-              88 ORANGE   VALUE 4.
-           05 ITEM-TAG PIC 9.
-              88 NONE     VALUE 0.
-              88 WORK     VALUE 1.
-              88 HOME     VALUE 2.
+           COPY tdlistrec.
+       01 TODO-RECORDS.
+          05 TODO-RECORD OCCURS 999 TIMES.
+             10 TR-ITEM-ID       PIC 9(5).
+             10 TR-ITEM-CONTENT  PIC X(35).
+             10 TR-ITEM-DATE     PIC X(21).
+             10 TR-ITEM-DUE-DATE PIC X(8).
+             10 TR-ITEM-STATUS   PIC 9.
+             10 TR-ITEM-COLOR    PIC 9.
+             10 TR-ITEM-TAG      PIC 9.
+       01 HEADER-FIELDS.
+          05 HDR-ID      PIC X(5)  VALUE "ID".
+          05 FILLER      PIC X(1)  VALUE SPACE.
+          05 HDR-CONTENT PIC X(35) VALUE "CONTENT".
+          05 FILLER      PIC X(1)  VALUE SPACE.
+          05 HDR-STATUS  PIC X(8)  VALUE "STATUS".
+          05 FILLER      PIC X(1)  VALUE SPACE.
+          05 HDR-TAG     PIC X(4)  VALUE "TAG".
+          05 FILLER      PIC X(1)  VALUE SPACE.
+          05 HDR-DATE    PIC X(21) VALUE "CREATED".
+          05 FILLER      PIC X(1)  VALUE SPACE.
+          05 HDR-DUE     PIC X(8)  VALUE "DUE".
+       01 WS-PRINT-LINE.
+          05 WS-PRINT-ID      PIC 9(5).
+          05 FILLER           PIC X(1).
+          05 WS-PRINT-CONTENT PIC X(35).
+          05 FILLER           PIC X(1).
+          05 WS-PRINT-STATUS  PIC X(8).
+          05 FILLER           PIC X(1).
+          05 WS-PRINT-TAG     PIC X(4).
+          05 FILLER           PIC X(1).
+          05 WS-PRINT-DATE    PIC X(21).
+          05 FILLER           PIC X(1).
+          05 WS-PRINT-DUE     PIC X(8).
+       01 SORT-TEMP-RECORD.
+          05 ST-ITEM-ID       PIC 9(5).
+          05 ST-ITEM-CONTENT  PIC X(35).
+          05 ST-ITEM-DATE     PIC X(21).
+          05 ST-ITEM-DUE-DATE PIC X(8).
+          05 ST-ITEM-STATUS   PIC 9.
+          05 ST-ITEM-COLOR    PIC 9.
+          05 ST-ITEM-TAG      PIC 9.
        LINKAGE SECTION.
         COPY todoactions.
         COPY todoitem.
        PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM.
+           PERFORM SET-FILE-PATHS
            EVALUATE TRUE
            WHEN ACTION-SHOW
               PERFORM READ-TODOLIST-FROM-FILE
            WHEN ACTION-ADD
               PERFORM ADD-NEW-TODO-ITEM
            WHEN ACTION-DELETE
-              PERFORM CLEAR-LIST
+              PERFORM DELETE-TODO-ITEM
+           WHEN ACTION-UPDATE
+              PERFORM UPDATE-TODO-ITEM
+           WHEN ACTION-EXPORT
+              PERFORM EXPORT-TODOLIST
            END-EVALUATE
            GOBACK
           .
 
+       SET-FILE-PATHS SECTION.
+           MOVE SPACES TO WS-LIST-NAME
+           IF LIST-NAME NOT = SPACES
+              MOVE LIST-NAME TO WS-LIST-NAME
+           ELSE
+              ACCEPT WS-LIST-NAME FROM ENVIRONMENT "TODOLIST_NAME"
+           END-IF
+           IF WS-LIST-NAME = SPACES
+              MOVE "todolist" TO WS-LIST-NAME
+           END-IF
+           MOVE SPACES TO WS-TDLIST-PATH
+           STRING FUNCTION TRIM(WS-LIST-NAME) DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TDLIST-PATH
+           END-STRING
+           MOVE SPACES TO WS-SEQ-PATH
+           STRING FUNCTION TRIM(WS-LIST-NAME) DELIMITED BY SIZE
+                  "-seq.txt" DELIMITED BY SIZE
+                  INTO WS-SEQ-PATH
+           END-STRING
+           MOVE SPACES TO WS-EXPORT-PATH
+           STRING FUNCTION TRIM(WS-LIST-NAME) DELIMITED BY SIZE
+                  "-export.txt" DELIMITED BY SIZE
+                  INTO WS-EXPORT-PATH
+           END-STRING
+           MOVE SPACES TO WS-AUDIT-PATH
+           STRING FUNCTION TRIM(WS-LIST-NAME) DELIMITED BY SIZE
+                  "-audit.txt" DELIMITED BY SIZE
+                  INTO WS-AUDIT-PATH
+           END-STRING
+           SET ENVIRONMENT "TDLISTFILE" TO FUNCTION TRIM(WS-TDLIST-PATH)
+           SET ENVIRONMENT "SEQFILE" TO FUNCTION TRIM(WS-SEQ-PATH)
+           SET ENVIRONMENT "PRINTFILE" TO FUNCTION TRIM(WS-EXPORT-PATH)
+           SET ENVIRONMENT "AUDITFILE" TO FUNCTION TRIM(WS-AUDIT-PATH)
+          EXIT.
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-FILE-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-FILE
+          EXIT.
+
        ADD-NEW-TODO-ITEM SECTION.
-           OPEN INPUT TDLIST
-             PERFORM UNTIL WS-EOF='Y'
-                 READ TDLIST INTO WS-TDLIST
-                    AT END MOVE 'Y' TO WS-EOF
-                    NOT AT END ADD 1 TO NUMBER-OF-TODOS
-                 END-READ
-             END-PERFORM
-           CLOSE TDLIST
-		   MOVE FUNCTION CURRENT-DATE TO ITEM-DATE IN WS-TDLIST
-           MOVE NEW-TODO-ITEM
-             TO TODO-ITEM (NUMBER-OF-TODOS)
-           ADD 1 TO ITEM-ID IN WS-TDLIST
-           MOVE NEW-TODO-ITEM
-             TO ITEM-CONTENT IN WS-TDLIST
-
-           OPEN EXTEND TDLIST
-           WRITE TDLIST-FILE FROM WS-TDLIST
-           CLOSE TDLIST
+           PERFORM VALIDATE-NEW-ITEM
+           IF ACTION-OK
+              OPEN EXTEND TDLIST
+              IF WS-TDLIST-STATUS NOT = "00"
+                 OPEN OUTPUT TDLIST
+              END-IF
+
+              MOVE FUNCTION CURRENT-DATE TO ITEM-DATE IN WS-TDLIST
+              PERFORM NEXT-ITEM-ID
+              MOVE WS-VALIDATED-CONTENT
+                TO ITEM-CONTENT IN WS-TDLIST
+              MOVE NEW-ITEM-DUE-DATE
+                TO ITEM-DUE-DATE IN WS-TDLIST
+              SET TODO IN WS-TDLIST TO TRUE
+              SET BLACK IN WS-TDLIST TO TRUE
+              SET NONE IN WS-TDLIST TO TRUE
+
+              WRITE TDLIST-FILE FROM WS-TDLIST
+              CLOSE TDLIST
+
+              MOVE "ADD" TO WS-AUDIT-ACTION
+              MOVE ITEM-ID IN WS-TDLIST TO WS-AUDIT-ITEM-ID
+              MOVE SPACES TO WS-AUDIT-BEFORE
+              MOVE WS-VALIDATED-CONTENT TO WS-AUDIT-AFTER
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+          EXIT.
 
+       VALIDATE-NEW-ITEM SECTION.
+           MOVE 0 TO ACTION-RETURN-CODE
+           IF FUNCTION TRIM(NEW-ITEM-CONTENT) = SPACES
+              MOVE 1 TO ACTION-RETURN-CODE
+           ELSE
+              IF FUNCTION LENGTH(FUNCTION TRIM(NEW-ITEM-CONTENT)) > 35
+                 MOVE 2 TO ACTION-RETURN-CODE
+              ELSE
+                 MOVE FUNCTION TRIM(NEW-ITEM-CONTENT)
+                   TO WS-VALIDATED-CONTENT
+              END-IF
+           END-IF
           EXIT.
 
-       CLEAR-LIST SECTION.
-          OPEN OUTPUT TDLIST
-          CLOSE TDLIST
+       NEXT-ITEM-ID SECTION.
+           MOVE 0 TO WS-LAST-ID
+           OPEN INPUT SEQ-FILE
+           IF WS-SEQ-STATUS = "00"
+              READ SEQ-FILE INTO WS-SEQ-REC
+                 AT END MOVE 0 TO WS-LAST-ID
+              END-READ
+              CLOSE SEQ-FILE
+           END-IF
+           ADD 1 TO WS-LAST-ID
+           MOVE WS-LAST-ID TO ITEM-ID IN WS-TDLIST
+           OPEN OUTPUT SEQ-FILE
+           MOVE WS-LAST-ID TO SEQ-LAST-ID
+           WRITE SEQ-FILE-REC
+           CLOSE SEQ-FILE
           EXIT.
 
        DISPLAY-ITEM SECTION.
@@ -103,18 +240,30 @@
           INSPECT ITEM-Content IN WS-TDLIST REPLACING ALL "%20"
           BY "   "
           EVALUATE TRUE
-              WHEN BLACK MOVE "black" TO FONTCOLOR
-              WHEN RED MOVE "red" TO FONTCOLOR
-              WHEN BLUE MOVE "blue" TO FONTCOLOR
-              WHEN GREEN MOVE "green" TO FONTCOLOR
-              WHEN ORANGE MOVE "orange" TO FONTCOLOR
+              WHEN BLACK IN WS-TDLIST MOVE "black" TO FONTCOLOR
+              WHEN RED IN WS-TDLIST MOVE "red" TO FONTCOLOR
+              WHEN BLUE IN WS-TDLIST MOVE "blue" TO FONTCOLOR
+              WHEN GREEN IN WS-TDLIST MOVE "green" TO FONTCOLOR
+              WHEN ORANGE IN WS-TDLIST MOVE "orange" TO FONTCOLOR
               WHEN OTHER MOVE "black" TO FONTCOLOR
           END-EVALUATE
+          IF ITEM-DUE-DATE IN WS-TDLIST NOT = SPACES
+             AND ITEM-DUE-DATE IN WS-TDLIST < CURRENT-DATE
+             AND NOT DONE IN WS-TDLIST
+             AND NOT CANCELED IN WS-TDLIST
+                MOVE "purple" TO FONTCOLOR
+          END-IF
 		  EVALUATE TRUE
-              WHEN TODO MOVE "ToDo----" TO STATUS-STRING
-              WHEN DOING MOVE "Doing---" TO STATUS-STRING
-              WHEN DONE MOVE "Done----" TO STATUS-STRING
-              WHEN CANCELED MOVE "Canceled" TO STATUS-STRING
+              WHEN TODO IN WS-TDLIST
+                 MOVE "ToDo----" TO STATUS-STRING
+              WHEN DOING IN WS-TDLIST
+                 MOVE "Doing---" TO STATUS-STRING
+              WHEN DONE IN WS-TDLIST
+                 MOVE "Done----" TO STATUS-STRING
+              WHEN CANCELED IN WS-TDLIST
+                 MOVE "Canceled" TO STATUS-STRING
+              WHEN OTHER
+                 MOVE "Unknown-" TO STATUS-STRING
           END-EVALUATE
           DISPLAY "<li style=""color: " FONTCOLOR """>"
                     "<label>"
@@ -126,29 +275,209 @@
                     ITEM-DATE IN WS-TDLIST(5:2) ", "
                     ITEM-DATE IN WS-TDLIST(9:2) ":"
                     ITEM-DATE IN WS-TDLIST(11:2) " "
-                    ITEM-CONTENT IN WS-TDLIST "</li> </label>"
+                    ITEM-CONTENT IN WS-TDLIST " "
+                    "due: " ITEM-DUE-DATE IN WS-TDLIST
+                    "</li> </label>"
           EXIT.
 
-       DELETE-ITEM SECTION.
-           MOVE SPACES TO TODO-ITEM (ITEM-TO-DELETE)
-           PERFORM WITH TEST AFTER
-             VARYING COUNTER FROM ITEM-TO-DELETE BY 1 UNTIL
-                  COUNTER = NUMBER-OF-TODOS
-                MOVE TODO-ITEM(COUNTER + 1)
-                  TO TODO-ITEM(COUNTER)
+       DELETE-TODO-ITEM SECTION.
+           MOVE 0 TO NUMBER-OF-TODOS
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-AUDIT-FOUND
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ TDLIST INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       IF ITEM-ID IN WS-TDLIST NOT = ACTION-ITEM-ID
+                          ADD 1 TO NUMBER-OF-TODOS
+                          MOVE WS-TDLIST
+                            TO TODO-RECORD(NUMBER-OF-TODOS)
+                       ELSE
+                          SET AUDIT-TARGET-FOUND TO TRUE
+                          MOVE ITEM-CONTENT IN WS-TDLIST
+                            TO WS-AUDIT-BEFORE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           OPEN OUTPUT TDLIST
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                UNTIL COUNTER > NUMBER-OF-TODOS
+               WRITE TDLIST-FILE FROM TODO-RECORD(COUNTER)
            END-PERFORM
+           CLOSE TDLIST
+           IF AUDIT-TARGET-FOUND
+              MOVE "DELETE" TO WS-AUDIT-ACTION
+              MOVE ACTION-ITEM-ID TO WS-AUDIT-ITEM-ID
+              MOVE SPACES TO WS-AUDIT-AFTER
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+          EXIT.
+
+       UPDATE-TODO-ITEM SECTION.
+           PERFORM VALIDATE-UPDATE-ITEM
+           IF ACTION-OK
+              MOVE 0 TO NUMBER-OF-TODOS
+              MOVE 'N' TO WS-EOF
+              MOVE 'N' TO WS-AUDIT-FOUND
+              OPEN INPUT TDLIST
+              IF WS-TDLIST-STATUS = "00"
+                 PERFORM UNTIL WS-EOF = 'Y'
+                    READ TDLIST INTO WS-TDLIST
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                          ADD 1 TO NUMBER-OF-TODOS
+                          MOVE WS-TDLIST
+                            TO TODO-RECORD(NUMBER-OF-TODOS)
+                          IF ITEM-ID IN WS-TDLIST = ACTION-ITEM-ID
+                             SET AUDIT-TARGET-FOUND TO TRUE
+                             MOVE SPACES TO WS-AUDIT-BEFORE
+                             STRING "STATUS=" ITEM-STATUS IN WS-TDLIST
+                                    " COLOR=" ITEM-COLOR IN WS-TDLIST
+                                    " TAG=" ITEM-TAG IN WS-TDLIST
+                                    DELIMITED BY SIZE
+                                    INTO WS-AUDIT-BEFORE
+                             END-STRING
+                             MOVE SPACES TO WS-AUDIT-AFTER
+                             STRING "STATUS=" UPDATE-STATUS
+                                    " COLOR=" UPDATE-COLOR
+                                    " TAG=" UPDATE-TAG
+                                    DELIMITED BY SIZE
+                                    INTO WS-AUDIT-AFTER
+                             END-STRING
+                             MOVE UPDATE-STATUS
+                               TO TR-ITEM-STATUS(NUMBER-OF-TODOS)
+                             MOVE UPDATE-COLOR
+                               TO TR-ITEM-COLOR(NUMBER-OF-TODOS)
+                             MOVE UPDATE-TAG
+                               TO TR-ITEM-TAG(NUMBER-OF-TODOS)
+                          END-IF
+                    END-READ
+                 END-PERFORM
+                 CLOSE TDLIST
+              END-IF
+              OPEN OUTPUT TDLIST
+              PERFORM VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER > NUMBER-OF-TODOS
+                  WRITE TDLIST-FILE FROM TODO-RECORD(COUNTER)
+              END-PERFORM
+              CLOSE TDLIST
+              IF AUDIT-TARGET-FOUND
+                 MOVE "UPDATE" TO WS-AUDIT-ACTION
+                 MOVE ACTION-ITEM-ID TO WS-AUDIT-ITEM-ID
+                 PERFORM WRITE-AUDIT-RECORD
+              END-IF
+           END-IF
+          EXIT.
+
+       VALIDATE-UPDATE-ITEM SECTION.
+           MOVE 0 TO ACTION-RETURN-CODE
+           IF UPDATE-STATUS > 3
+              MOVE 3 TO ACTION-RETURN-CODE
+           ELSE
+              IF UPDATE-COLOR > 4
+                 MOVE 3 TO ACTION-RETURN-CODE
+              ELSE
+                 IF UPDATE-TAG > 2
+                    MOVE 3 TO ACTION-RETURN-CODE
+                 END-IF
+              END-IF
+           END-IF
           EXIT.
+
        READ-TODOLIST-FROM-FILE SECTION.
-             OPEN INPUT TDLIST
-             DISPLAY "<ul>"
-             PERFORM UNTIL WS-EOF='Y'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CURRENT-DATE
+           MOVE 0 TO NUMBER-OF-TODOS
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
                  READ TDLIST INTO WS-TDLIST
                     AT END MOVE 'Y' TO WS-EOF
-                    NOT AT END PERFORM DISPLAY-ITEM
+                    NOT AT END
+                       IF (NOT FILTER-TAG-ACTIVE OR
+                           ITEM-TAG IN WS-TDLIST = FILTER-TAG)
+                          AND (NOT FILTER-STATUS-ACTIVE OR
+                           ITEM-STATUS IN WS-TDLIST = FILTER-STATUS)
+                          ADD 1 TO NUMBER-OF-TODOS
+                          MOVE WS-TDLIST
+                            TO TODO-RECORD(NUMBER-OF-TODOS)
+                       END-IF
                  END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           PERFORM SORT-TODO-RECORDS
+           DISPLAY "<ul>"
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                UNTIL COUNTER > NUMBER-OF-TODOS
+               MOVE TODO-RECORD(COUNTER) TO WS-TDLIST
+               PERFORM DISPLAY-ITEM
+           END-PERFORM
+           DISPLAY "</ul>"
+          EXIT.
+
+       EXPORT-TODOLIST SECTION.
+           MOVE 'N' TO WS-EOF
+           MOVE SPACES TO WS-PRINT-LINE
+           OPEN INPUT TDLIST
+           OPEN OUTPUT PRINT-FILE
+           WRITE PRINT-FILE-REC FROM HEADER-FIELDS
+           IF WS-TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                  READ TDLIST INTO WS-TDLIST
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END PERFORM WRITE-EXPORT-LINE
+                  END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+           CLOSE PRINT-FILE
+          EXIT.
+
+       WRITE-EXPORT-LINE SECTION.
+           MOVE ITEM-ID IN WS-TDLIST TO WS-PRINT-ID
+           MOVE ITEM-CONTENT IN WS-TDLIST TO WS-PRINT-CONTENT
+           MOVE ITEM-DATE IN WS-TDLIST TO WS-PRINT-DATE
+           MOVE ITEM-DUE-DATE IN WS-TDLIST TO WS-PRINT-DUE
+           EVALUATE TRUE
+               WHEN TODO IN WS-TDLIST MOVE "TODO" TO WS-PRINT-STATUS
+               WHEN DOING IN WS-TDLIST MOVE "DOING" TO WS-PRINT-STATUS
+               WHEN DONE IN WS-TDLIST MOVE "DONE" TO WS-PRINT-STATUS
+               WHEN CANCELED IN WS-TDLIST
+                  MOVE "CANCELED" TO WS-PRINT-STATUS
+               WHEN OTHER MOVE "UNKNOWN" TO WS-PRINT-STATUS
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN NONE IN WS-TDLIST MOVE "NONE" TO WS-PRINT-TAG
+               WHEN WORK IN WS-TDLIST MOVE "WORK" TO WS-PRINT-TAG
+               WHEN HOME IN WS-TDLIST MOVE "HOME" TO WS-PRINT-TAG
+               WHEN OTHER MOVE "????" TO WS-PRINT-TAG
+           END-EVALUATE
+           WRITE PRINT-FILE-REC FROM WS-PRINT-LINE
+          EXIT.
+
+       SORT-TODO-RECORDS SECTION.
+           IF NUMBER-OF-TODOS > 1
+             PERFORM VARYING COUNTER FROM 1 BY 1
+               UNTIL COUNTER > NUMBER-OF-TODOS - 1
+               PERFORM VARYING SORT-J FROM 1 BY 1
+                 UNTIL SORT-J > NUMBER-OF-TODOS - COUNTER
+                 IF TR-ITEM-STATUS(SORT-J) >
+                    TR-ITEM-STATUS(SORT-J + 1)
+                    MOVE TODO-RECORD(SORT-J)
+                      TO SORT-TEMP-RECORD
+                    MOVE TODO-RECORD(SORT-J + 1)
+                      TO TODO-RECORD(SORT-J)
+                    MOVE SORT-TEMP-RECORD
+                      TO TODO-RECORD(SORT-J + 1)
+                 END-IF
+               END-PERFORM
              END-PERFORM
-             DISPLAY "</ul>"
-             CLOSE TDLIST
+           END-IF
           EXIT.
 
        END PROGRAM TODOLISTE.
