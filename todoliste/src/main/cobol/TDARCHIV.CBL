@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TDARCHIV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN TO EXTERNAL TDLISTFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT ARCHIVE-FILE ASSIGN TO EXTERNAL ARCHIVEFILE
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ARCHIVE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             COPY tdlistrec.
+          FD ARCHIVE-FILE.
+          01 ARCHIVE-FILE-REC.
+             05 AR-ITEM-ID PIC 9(5).
+             05 AR-ITEM-CONTENT PIC X(35).
+             05 AR-ITEM-DATE PIC X(21).
+             05 AR-ITEM-DUE-DATE PIC X(8).
+             05 AR-ITEM-STATUS PIC 9.
+             05 AR-ITEM-COLOR PIC 9.
+             05 AR-ITEM-TAG PIC 9.
+       WORKING-STORAGE SECTION.
+       01 WS-ARCHIVE-STATUS PIC XX.
+       01 WS-TDLIST-STATUS PIC XX.
+       01 WS-ARCHIVE-OPEN PIC X(1) VALUE 'N'.
+          88 ARCHIVE-FILE-OPEN VALUE 'Y'.
+       01 WS-LIST-NAME PIC X(30).
+       01 WS-TDLIST-PATH   PIC X(60).
+       01 WS-ARCHIVE-PATH  PIC X(60).
+       01 WS-EOF PIC A(1).
+       01 WS-TODAY-NUM PIC 9(8).
+       01 WS-ITEM-DATE-NUM PIC 9(8).
+       01 WS-AGE-DAYS PIC S9(9).
+       01 NUMBER-OF-ACTIVE PIC 999.
+       01 COUNTER PIC 999.
+       01 WS-TDLIST.
+          COPY tdlistrec.
+       01 ACTIVE-RECORDS.
+          05 ACTIVE-RECORD OCCURS 999 TIMES.
+             10 AC-ITEM-ID       PIC 9(5).
+             10 AC-ITEM-CONTENT  PIC X(35).
+             10 AC-ITEM-DATE     PIC X(21).
+             10 AC-ITEM-DUE-DATE PIC X(8).
+             10 AC-ITEM-STATUS   PIC 9.
+             10 AC-ITEM-COLOR    PIC 9.
+             10 AC-ITEM-TAG      PIC 9.
+       LINKAGE SECTION.
+        COPY todoarchive.
+       PROCEDURE DIVISION USING ARCHIVE-PARMS.
+           PERFORM SET-FILE-PATHS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-NUM
+           MOVE 0 TO NUMBER-OF-ACTIVE
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                  READ TDLIST INTO WS-TDLIST
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END PERFORM CLASSIFY-ITEM
+                  END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+
+           IF ARCHIVE-FILE-OPEN
+              CLOSE ARCHIVE-FILE
+           END-IF
+
+           OPEN OUTPUT TDLIST
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                UNTIL COUNTER > NUMBER-OF-ACTIVE
+               WRITE TDLIST-FILE FROM ACTIVE-RECORD(COUNTER)
+           END-PERFORM
+           CLOSE TDLIST
+           GOBACK
+          .
+
+       SET-FILE-PATHS SECTION.
+           MOVE SPACES TO WS-LIST-NAME
+           IF LIST-NAME NOT = SPACES
+              MOVE LIST-NAME TO WS-LIST-NAME
+           ELSE
+              ACCEPT WS-LIST-NAME FROM ENVIRONMENT "TODOLIST_NAME"
+           END-IF
+           IF WS-LIST-NAME = SPACES
+              MOVE "todolist" TO WS-LIST-NAME
+           END-IF
+           MOVE SPACES TO WS-TDLIST-PATH
+           STRING FUNCTION TRIM(WS-LIST-NAME) DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TDLIST-PATH
+           END-STRING
+           MOVE SPACES TO WS-ARCHIVE-PATH
+           STRING FUNCTION TRIM(WS-LIST-NAME) DELIMITED BY SIZE
+                  "-archive.txt" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-PATH
+           END-STRING
+           SET ENVIRONMENT "TDLISTFILE" TO FUNCTION TRIM(WS-TDLIST-PATH)
+           SET ENVIRONMENT "ARCHIVEFILE" TO
+              FUNCTION TRIM(WS-ARCHIVE-PATH)
+          EXIT.
+
+       CLASSIFY-ITEM SECTION.
+           MOVE ITEM-DATE IN WS-TDLIST(1:8) TO WS-ITEM-DATE-NUM
+           COMPUTE WS-AGE-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-ITEM-DATE-NUM)
+           IF (DONE IN WS-TDLIST OR CANCELED IN WS-TDLIST)
+              AND WS-AGE-DAYS >= MAX-AGE-DAYS
+              PERFORM ARCHIVE-ITEM
+           ELSE
+              ADD 1 TO NUMBER-OF-ACTIVE
+              MOVE WS-TDLIST TO ACTIVE-RECORD(NUMBER-OF-ACTIVE)
+           END-IF
+          EXIT.
+
+       ARCHIVE-ITEM SECTION.
+           IF NOT ARCHIVE-FILE-OPEN
+              OPEN EXTEND ARCHIVE-FILE
+              IF WS-ARCHIVE-STATUS NOT = "00"
+                 OPEN OUTPUT ARCHIVE-FILE
+              END-IF
+              SET ARCHIVE-FILE-OPEN TO TRUE
+           END-IF
+           WRITE ARCHIVE-FILE-REC FROM WS-TDLIST
+          EXIT.
+
+       END PROGRAM TDARCHIV.
