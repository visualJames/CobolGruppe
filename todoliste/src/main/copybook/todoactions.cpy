@@ -0,0 +1,23 @@
+       01 TODO-ACTION.
+          05 ACTION-CODE PIC X(2).
+             88 ACTION-SHOW     VALUE 'SH'.
+             88 ACTION-ADD      VALUE 'AD'.
+             88 ACTION-DELETE   VALUE 'DE'.
+             88 ACTION-UPDATE   VALUE 'UP'.
+             88 ACTION-EXPORT   VALUE 'EX'.
+          05 ACTION-ITEM-ID PIC 9(5).
+          05 UPDATE-STATUS PIC 9.
+          05 UPDATE-COLOR  PIC 9.
+          05 UPDATE-TAG    PIC 9.
+          05 FILTER-TAG PIC 9.
+          05 FILTER-TAG-SWITCH PIC X(1).
+             88 FILTER-TAG-ACTIVE VALUE 'Y'.
+          05 FILTER-STATUS PIC 9.
+          05 FILTER-STATUS-SWITCH PIC X(1).
+             88 FILTER-STATUS-ACTIVE VALUE 'Y'.
+          05 ACTION-RETURN-CODE PIC 9(2).
+             88 ACTION-OK            VALUE 0.
+             88 ACTION-ERR-BLANK     VALUE 1.
+             88 ACTION-ERR-TOO-LONG  VALUE 2.
+             88 ACTION-ERR-BAD-VALUE VALUE 3.
+          05 LIST-NAME PIC X(30).
