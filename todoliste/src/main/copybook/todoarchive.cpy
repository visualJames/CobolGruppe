@@ -0,0 +1,3 @@
+       01 ARCHIVE-PARMS.
+          05 MAX-AGE-DAYS PIC 9(5).
+          05 LIST-NAME PIC X(30).
