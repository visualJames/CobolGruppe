@@ -0,0 +1,3 @@
+       01 NEW-TODO-ITEM.
+          05 NEW-ITEM-CONTENT  PIC X(50).
+          05 NEW-ITEM-DUE-DATE PIC X(8).
